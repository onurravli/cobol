@@ -0,0 +1,157 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. gpa-summary.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER ASSIGN TO "STUDENT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STUDENT-STATUS.
+               SELECT SUMMARY-REPORT-FILE ASSIGN TO "GPA.SUM"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD  STUDENT-MASTER.
+               COPY "student-master.cpy".
+
+           FD  SUMMARY-REPORT-FILE.
+               01 SR-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+               01 CGPA PIC 9(1)V9(2).
+
+               01 WS-EOF-FLAG PIC X(01) VALUE "N".
+                   88 END-OF-STUDENTS VALUE "Y".
+
+               01 WS-STUDENT-STATUS PIC X(02).
+
+               01 WS-TOTAL-STUDENTS PIC 9(06) VALUE ZERO.
+               01 WS-BUCKET-0-1 PIC 9(06) VALUE ZERO.
+               01 WS-BUCKET-1-2 PIC 9(06) VALUE ZERO.
+               01 WS-BUCKET-2-3 PIC 9(06) VALUE ZERO.
+               01 WS-BUCKET-3-4 PIC 9(06) VALUE ZERO.
+               01 WS-BUCKET-INVALID PIC 9(06) VALUE ZERO.
+               01 WS-BUCKET-PERCENT PIC 999V99.
+               01 WS-PERCENT-DISPLAY PIC ZZ9.99.
+
+           PROCEDURE DIVISION.
+               MOVE 0 TO RETURN-CODE.
+               OPEN INPUT STUDENT-MASTER.
+               IF WS-STUDENT-STATUS = "00" THEN
+                   OPEN OUTPUT SUMMARY-REPORT-FILE
+                   PERFORM READ-STUDENT
+                   PERFORM TALLY-STUDENT UNTIL END-OF-STUDENTS
+                   PERFORM PRINT-SUMMARY
+                   CLOSE STUDENT-MASTER
+                   CLOSE SUMMARY-REPORT-FILE
+               ELSE
+                   DISPLAY "STUDENT-MASTER FILE NOT FOUND - STATUS "
+                       WS-STUDENT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF.
+               GOBACK.
+
+           READ-STUDENT.
+               READ STUDENT-MASTER
+                   AT END SET END-OF-STUDENTS TO TRUE
+               END-READ.
+
+           TALLY-STUDENT.
+               MOVE SM-CGPA TO CGPA.
+               ADD 1 TO WS-TOTAL-STUDENTS.
+               IF CGPA > 4.00 THEN
+                   ADD 1 TO WS-BUCKET-INVALID
+               ELSE
+                   IF CGPA < 1.00 THEN
+                       ADD 1 TO WS-BUCKET-0-1
+                   ELSE
+                       IF CGPA < 2.00 THEN
+                           ADD 1 TO WS-BUCKET-1-2
+                       ELSE
+                           IF CGPA < 3.00 THEN
+                               ADD 1 TO WS-BUCKET-2-3
+                           ELSE
+                               ADD 1 TO WS-BUCKET-3-4
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+               PERFORM READ-STUDENT.
+
+           PRINT-SUMMARY.
+               MOVE SPACES TO SR-LINE.
+               MOVE "GPA DISTRIBUTION SUMMARY" TO SR-LINE.
+               WRITE SR-LINE.
+               IF WS-TOTAL-STUDENTS = 0 THEN
+                   MOVE SPACES TO SR-LINE
+                   MOVE "NO STUDENTS ON FILE" TO SR-LINE
+                   WRITE SR-LINE
+               ELSE
+                   COMPUTE WS-BUCKET-PERCENT ROUNDED =
+                       (WS-BUCKET-0-1 / WS-TOTAL-STUDENTS) * 100
+                   MOVE WS-BUCKET-PERCENT TO WS-PERCENT-DISPLAY
+                   MOVE SPACES TO SR-LINE
+                   STRING "0-1: " DELIMITED BY SIZE
+                       WS-BUCKET-0-1 DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       WS-PERCENT-DISPLAY DELIMITED BY SIZE
+                       "%" DELIMITED BY SIZE
+                       INTO SR-LINE
+                   END-STRING
+                   WRITE SR-LINE
+
+                   COMPUTE WS-BUCKET-PERCENT ROUNDED =
+                       (WS-BUCKET-1-2 / WS-TOTAL-STUDENTS) * 100
+                   MOVE WS-BUCKET-PERCENT TO WS-PERCENT-DISPLAY
+                   MOVE SPACES TO SR-LINE
+                   STRING "1-2: " DELIMITED BY SIZE
+                       WS-BUCKET-1-2 DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       WS-PERCENT-DISPLAY DELIMITED BY SIZE
+                       "%" DELIMITED BY SIZE
+                       INTO SR-LINE
+                   END-STRING
+                   WRITE SR-LINE
+
+                   COMPUTE WS-BUCKET-PERCENT ROUNDED =
+                       (WS-BUCKET-2-3 / WS-TOTAL-STUDENTS) * 100
+                   MOVE WS-BUCKET-PERCENT TO WS-PERCENT-DISPLAY
+                   MOVE SPACES TO SR-LINE
+                   STRING "2-3: " DELIMITED BY SIZE
+                       WS-BUCKET-2-3 DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       WS-PERCENT-DISPLAY DELIMITED BY SIZE
+                       "%" DELIMITED BY SIZE
+                       INTO SR-LINE
+                   END-STRING
+                   WRITE SR-LINE
+
+                   COMPUTE WS-BUCKET-PERCENT ROUNDED =
+                       (WS-BUCKET-3-4 / WS-TOTAL-STUDENTS) * 100
+                   MOVE WS-BUCKET-PERCENT TO WS-PERCENT-DISPLAY
+                   MOVE SPACES TO SR-LINE
+                   STRING "3-4: " DELIMITED BY SIZE
+                       WS-BUCKET-3-4 DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       WS-PERCENT-DISPLAY DELIMITED BY SIZE
+                       "%" DELIMITED BY SIZE
+                       INTO SR-LINE
+                   END-STRING
+                   WRITE SR-LINE
+
+                   COMPUTE WS-BUCKET-PERCENT ROUNDED =
+                       (WS-BUCKET-INVALID / WS-TOTAL-STUDENTS) * 100
+                   MOVE WS-BUCKET-PERCENT TO WS-PERCENT-DISPLAY
+                   MOVE SPACES TO SR-LINE
+                   STRING "OUT OF RANGE: " DELIMITED BY SIZE
+                       WS-BUCKET-INVALID DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       WS-PERCENT-DISPLAY DELIMITED BY SIZE
+                       "%" DELIMITED BY SIZE
+                       INTO SR-LINE
+                   END-STRING
+                   WRITE SR-LINE
+               END-IF.
+
+           END PROGRAM gpa-summary.
