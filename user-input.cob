@@ -1,20 +1,358 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. user-input.
 
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT APPLICANT-FILE ASSIGN TO "APPLICANT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-APPLICANT-STATUS.
+               SELECT REJECT-LOG-FILE ASSIGN TO "REJECT.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJECT-LOG-STATUS.
+               SELECT ENROLLMENT-EXTRACT-FILE ASSIGN TO "ENROLL.EXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXTRACT-STATUS.
+               SELECT PREVIOUS-ADMITS-FILE ASSIGN TO "ADMITTED.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PA-STATUS.
+               SELECT NEXT-ID-FILE ASSIGN TO "NEXTID.SEQ"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-NEXT-ID-STATUS.
+               SELECT RUN-MODE-FILE ASSIGN TO "RUNMODE.CTL"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RUN-MODE-STATUS.
+               SELECT STUDENT-MASTER-OUT ASSIGN TO "STUDENT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STUDENT-STATUS.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD  APPLICANT-FILE.
+               01 APPLICANT-FILE-RECORD.
+                   05 AF-NAME PIC A(25).
+                   05 AF-DOB PIC X(08).
+
+           FD  REJECT-LOG-FILE.
+               01 REJECT-LOG-RECORD.
+                   05 RL-NAME PIC A(25).
+                   05 RL-AGE PIC 9(2).
+                   05 RL-DATE PIC 9(08).
+                   05 RL-TIME PIC 9(08).
+
+           FD  ENROLLMENT-EXTRACT-FILE.
+               01 ENROLLMENT-EXTRACT-RECORD.
+                   05 EXT-NAME PIC A(25).
+                   05 EXT-AGE PIC 9(02).
+                   05 EXT-DECISION PIC X(01).
+                       88 EXT-ADMITTED VALUE "A".
+                       88 EXT-REJECTED VALUE "R".
+                   05 EXT-DATE PIC 9(08).
+                   05 EXT-DUPLICATE-FLAG PIC X(01) VALUE "N".
+                       88 EXT-DUPLICATE-APPLICANT VALUE "Y".
+                   05 EXT-ID PIC 9(06).
+
+           FD  PREVIOUS-ADMITS-FILE.
+               01 PREVIOUS-ADMIT-RECORD.
+                   05 PA-NAME PIC A(25).
+                   05 PA-DOB PIC X(08).
+
+           FD  NEXT-ID-FILE.
+               01 NEXT-ID-RECORD.
+                   05 NI-NEXT-ID PIC 9(06).
+
+           FD  RUN-MODE-FILE.
+               01 RUN-MODE-RECORD.
+                   05 RM-LANGUAGE PIC X(01).
+                   05 RM-MODE PIC X(01).
+
+           FD  STUDENT-MASTER-OUT.
+               COPY "student-master.cpy".
+
            WORKING-STORAGE SECTION.
-               01 NAME PIC A(20).
-               01 AGE PIC 9(2).
+               COPY "applicant.cpy".
+
+               01 WS-MODE PIC X(01).
+                   88 MODE-SINGLE VALUE "S".
+                   88 MODE-BATCH VALUE "B".
+
+               01 WS-EOF-FLAG PIC X(01) VALUE "N".
+                   88 END-OF-APPLICANTS VALUE "Y".
+
+               01 WS-DOB-ENTRY PIC X(08).
+               01 WS-DOB.
+                   05 WS-DOB-YEAR PIC 9(04).
+                   05 WS-DOB-MONTH PIC 9(02).
+                   05 WS-DOB-DAY PIC 9(02).
+
+               01 WS-DOB-VALID-FLAG PIC X(01) VALUE "N".
+                   88 DOB-VALID VALUE "Y".
+
+               01 WS-RUN-MODE-LOADED-FLAG PIC X(01) VALUE "N".
+                   88 RUN-MODE-LOADED VALUE "Y".
+
+               01 WS-CURRENT-DATE.
+                   05 WS-CUR-YEAR PIC 9(04).
+                   05 WS-CUR-MONTH PIC 9(02).
+                   05 WS-CUR-DAY PIC 9(02).
+
+               01 WS-LANGUAGE PIC X(01) VALUE "T".
+                   88 LANG-TURKISH VALUE "T".
+                   88 LANG-ENGLISH VALUE "E".
+
+               01 WS-MSG-NAME-PROMPT PIC X(20).
+               01 WS-MSG-DOB-PROMPT PIC X(25).
+               01 WS-MSG-REJECT PIC X(15).
+               01 WS-MSG-ADMIT PIC X(15).
+
+               01 WS-PA-EOF-FLAG PIC X(01) VALUE "N".
+                   88 END-OF-PREVIOUS-ADMITS VALUE "Y".
+
+               01 WS-DUPLICATE-FLAG PIC X(01) VALUE "N".
+                   88 DUPLICATE-FOUND VALUE "Y".
+
+               01 WS-NEXT-ID-STATUS PIC X(02).
+               01 WS-NEXT-ID PIC 9(06) VALUE ZERO.
+
+               01 WS-REJECT-LOG-STATUS PIC X(02).
+               01 WS-EXTRACT-STATUS PIC X(02).
+               01 WS-PA-STATUS PIC X(02).
+               01 WS-APPLICANT-STATUS PIC X(02).
+               01 WS-RUN-MODE-STATUS PIC X(02).
+               01 WS-STUDENT-STATUS PIC X(02).
+
            PROCEDURE DIVISION.
-               DISPLAY "ADINIZ: ".
-               ACCEPT NAME FROM SYSIN.
-               DISPLAY "YASINIZ: ".
-               ACCEPT AGE FROM SYSIN.
-               IF AGE < 18 THEN
-                   DISPLAY "IZIN YOK."
+               MOVE 0 TO RETURN-CODE.
+               PERFORM OPEN-REJECT-LOG-FILE.
+               PERFORM OPEN-ENROLLMENT-EXTRACT-FILE.
+               PERFORM LOAD-NEXT-ID.
+               PERFORM LOAD-RUN-MODE.
+               IF NOT RUN-MODE-LOADED THEN
+                   DISPLAY "LANGUAGE (T=TURKCE, E=ENGLISH): "
+                   ACCEPT WS-LANGUAGE FROM SYSIN
+               END-IF.
+               PERFORM SET-LANGUAGE-MESSAGES.
+               IF NOT RUN-MODE-LOADED THEN
+                   DISPLAY "MODE (S=SINGLE, B=BATCH): "
+                   ACCEPT WS-MODE FROM SYSIN
+               END-IF.
+               IF MODE-BATCH THEN
+                   PERFORM RUN-BATCH-INTAKE
                ELSE
-                   DISPLAY "HOS GELDINIZ " NAME
+                   PERFORM RUN-SINGLE-INTAKE
+               END-IF.
+               CLOSE REJECT-LOG-FILE.
+               CLOSE ENROLLMENT-EXTRACT-FILE.
+               PERFORM SAVE-NEXT-ID.
+               GOBACK.
+
+           OPEN-REJECT-LOG-FILE.
+               OPEN EXTEND REJECT-LOG-FILE.
+               IF WS-REJECT-LOG-STATUS = "35" THEN
+                   OPEN OUTPUT REJECT-LOG-FILE
                END-IF.
-           END PROGRAM user-input.
 
-               
\ No newline at end of file
+           OPEN-ENROLLMENT-EXTRACT-FILE.
+               OPEN EXTEND ENROLLMENT-EXTRACT-FILE.
+               IF WS-EXTRACT-STATUS = "35" THEN
+                   OPEN OUTPUT ENROLLMENT-EXTRACT-FILE
+               END-IF.
+
+           LOAD-NEXT-ID.
+               MOVE 1 TO WS-NEXT-ID.
+               OPEN INPUT NEXT-ID-FILE.
+               IF WS-NEXT-ID-STATUS = "00" THEN
+                   READ NEXT-ID-FILE
+                       AT END CONTINUE
+                       NOT AT END MOVE NI-NEXT-ID TO WS-NEXT-ID
+                   END-READ
+                   CLOSE NEXT-ID-FILE
+               END-IF.
+
+           SAVE-NEXT-ID.
+               OPEN OUTPUT NEXT-ID-FILE.
+               MOVE WS-NEXT-ID TO NI-NEXT-ID.
+               WRITE NEXT-ID-RECORD.
+               CLOSE NEXT-ID-FILE.
+
+           ASSIGN-APPLICANT-ID.
+               MOVE WS-NEXT-ID TO APPLICANT-ID.
+               ADD 1 TO WS-NEXT-ID.
+
+           LOAD-RUN-MODE.
+               OPEN INPUT RUN-MODE-FILE.
+               IF WS-RUN-MODE-STATUS = "00" THEN
+                   READ RUN-MODE-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE RM-LANGUAGE TO WS-LANGUAGE
+                           MOVE RM-MODE TO WS-MODE
+                           SET RUN-MODE-LOADED TO TRUE
+                   END-READ
+                   CLOSE RUN-MODE-FILE
+               END-IF.
+
+           SET-LANGUAGE-MESSAGES.
+               IF LANG-ENGLISH THEN
+                   MOVE "NAME: " TO WS-MSG-NAME-PROMPT
+                   MOVE "DOB (YYYYMMDD): " TO WS-MSG-DOB-PROMPT
+                   MOVE "NOT ADMITTED." TO WS-MSG-REJECT
+                   MOVE "WELCOME " TO WS-MSG-ADMIT
+               ELSE
+                   MOVE "ADINIZ: " TO WS-MSG-NAME-PROMPT
+                   MOVE "DOGUM TARIHI (YYYYAAGG): " TO WS-MSG-DOB-PROMPT
+                   MOVE "IZIN YOK." TO WS-MSG-REJECT
+                   MOVE "HOS GELDINIZ " TO WS-MSG-ADMIT
+               END-IF.
+
+           RUN-SINGLE-INTAKE.
+               DISPLAY WS-MSG-NAME-PROMPT.
+               ACCEPT APPLICANT-NAME FROM SYSIN.
+               PERFORM GET-DOB UNTIL DOB-VALID.
+               PERFORM COMPUTE-AGE-FROM-DOB.
+               PERFORM CHECK-AGE.
+
+           GET-DOB.
+               DISPLAY WS-MSG-DOB-PROMPT.
+               ACCEPT WS-DOB-ENTRY FROM SYSIN.
+               PERFORM VALIDATE-DOB.
+               IF NOT DOB-VALID THEN
+                   DISPLAY "INVALID DATE OF BIRTH - USE YYYYMMDD."
+               END-IF.
+
+           VALIDATE-DOB.
+               MOVE "N" TO WS-DOB-VALID-FLAG.
+               IF WS-DOB-ENTRY IS NUMERIC THEN
+                   MOVE WS-DOB-ENTRY TO WS-DOB
+                   IF WS-DOB-MONTH >= 1 AND WS-DOB-MONTH <= 12
+                           AND WS-DOB-DAY >= 1 AND WS-DOB-DAY <= 31 THEN
+                       SET DOB-VALID TO TRUE
+                   END-IF
+               END-IF.
+
+           COMPUTE-AGE-FROM-DOB.
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+               COMPUTE APPLICANT-AGE = WS-CUR-YEAR - WS-DOB-YEAR.
+               IF WS-CUR-MONTH < WS-DOB-MONTH THEN
+                   SUBTRACT 1 FROM APPLICANT-AGE
+               ELSE
+                   IF WS-CUR-MONTH = WS-DOB-MONTH
+                           AND WS-CUR-DAY < WS-DOB-DAY THEN
+                       SUBTRACT 1 FROM APPLICANT-AGE
+                   END-IF
+               END-IF.
+
+           RUN-BATCH-INTAKE.
+               OPEN INPUT APPLICANT-FILE.
+               IF WS-APPLICANT-STATUS = "00" THEN
+                   PERFORM READ-APPLICANT-FILE
+                   PERFORM PROCESS-BATCH-RECORD UNTIL END-OF-APPLICANTS
+                   CLOSE APPLICANT-FILE
+               ELSE
+                   DISPLAY "APPLICANT FILE NOT FOUND - STATUS "
+                       WS-APPLICANT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF.
+
+           READ-APPLICANT-FILE.
+               READ APPLICANT-FILE
+                   AT END SET END-OF-APPLICANTS TO TRUE
+               END-READ.
+
+           PROCESS-BATCH-RECORD.
+               MOVE AF-NAME TO APPLICANT-NAME.
+               MOVE AF-DOB TO WS-DOB-ENTRY.
+               PERFORM VALIDATE-DOB.
+               IF DOB-VALID THEN
+                   PERFORM COMPUTE-AGE-FROM-DOB
+                   PERFORM CHECK-AGE
+               ELSE
+                   DISPLAY "INVALID DOB FOR " APPLICANT-NAME
+                   DISPLAY "RECORD SKIPPED."
+               END-IF.
+               PERFORM READ-APPLICANT-FILE.
+
+           CHECK-AGE.
+               PERFORM ASSIGN-APPLICANT-ID.
+               PERFORM DUPLICATE-CHECK.
+               IF APPLICANT-AGE < 18 THEN
+                   DISPLAY WS-MSG-REJECT
+                   PERFORM LOG-REJECTION
+                   MOVE "R" TO EXT-DECISION
+               ELSE
+                   DISPLAY FUNCTION TRIM(WS-MSG-ADMIT) SPACE
+                       APPLICANT-NAME
+                   MOVE "A" TO EXT-DECISION
+                   PERFORM WRITE-STUDENT-MASTER
+                   IF NOT DUPLICATE-FOUND THEN
+                       PERFORM RECORD-ADMISSION
+                   END-IF
+               END-IF.
+               PERFORM WRITE-ENROLLMENT-EXTRACT.
+
+           DUPLICATE-CHECK.
+               MOVE "N" TO WS-DUPLICATE-FLAG.
+               MOVE "N" TO WS-PA-EOF-FLAG.
+               OPEN INPUT PREVIOUS-ADMITS-FILE.
+               IF WS-PA-STATUS = "00" THEN
+                   PERFORM READ-PREVIOUS-ADMIT
+                   PERFORM SCAN-PREVIOUS-ADMIT
+                       UNTIL END-OF-PREVIOUS-ADMITS OR DUPLICATE-FOUND
+                   CLOSE PREVIOUS-ADMITS-FILE
+               END-IF.
+               IF DUPLICATE-FOUND THEN
+                   DISPLAY "WARNING: POSSIBLE DUPLICATE APPLICANT - "
+                       APPLICANT-NAME
+               END-IF.
+
+           READ-PREVIOUS-ADMIT.
+               READ PREVIOUS-ADMITS-FILE
+                   AT END SET END-OF-PREVIOUS-ADMITS TO TRUE
+               END-READ.
+
+           SCAN-PREVIOUS-ADMIT.
+               IF PA-NAME = APPLICANT-NAME
+                       AND PA-DOB = WS-DOB-ENTRY THEN
+                   SET DUPLICATE-FOUND TO TRUE
+               ELSE
+                   PERFORM READ-PREVIOUS-ADMIT
+               END-IF.
+
+           RECORD-ADMISSION.
+               OPEN EXTEND PREVIOUS-ADMITS-FILE.
+               IF WS-PA-STATUS = "35" THEN
+                   OPEN OUTPUT PREVIOUS-ADMITS-FILE
+               END-IF.
+               MOVE APPLICANT-NAME TO PA-NAME.
+               MOVE WS-DOB-ENTRY TO PA-DOB.
+               WRITE PREVIOUS-ADMIT-RECORD.
+               CLOSE PREVIOUS-ADMITS-FILE.
+
+           WRITE-STUDENT-MASTER.
+               OPEN EXTEND STUDENT-MASTER-OUT.
+               IF WS-STUDENT-STATUS = "35" THEN
+                   OPEN OUTPUT STUDENT-MASTER-OUT
+               END-IF.
+               MOVE APPLICANT-NAME TO SM-NAME.
+               MOVE APPLICANT-AGE TO SM-AGE.
+               MOVE ZERO TO SM-CGPA.
+               MOVE APPLICANT-ID TO SM-ID.
+               WRITE STUDENT-MASTER-RECORD.
+               CLOSE STUDENT-MASTER-OUT.
+
+           LOG-REJECTION.
+               MOVE APPLICANT-NAME TO RL-NAME.
+               MOVE APPLICANT-AGE TO RL-AGE.
+               ACCEPT RL-DATE FROM DATE YYYYMMDD.
+               ACCEPT RL-TIME FROM TIME.
+               WRITE REJECT-LOG-RECORD.
+
+           WRITE-ENROLLMENT-EXTRACT.
+               MOVE APPLICANT-ID TO EXT-ID.
+               MOVE APPLICANT-NAME TO EXT-NAME.
+               MOVE APPLICANT-AGE TO EXT-AGE.
+               MOVE WS-DUPLICATE-FLAG TO EXT-DUPLICATE-FLAG.
+               ACCEPT EXT-DATE FROM DATE YYYYMMDD.
+               WRITE ENROLLMENT-EXTRACT-RECORD.
+
+           END PROGRAM user-input.
