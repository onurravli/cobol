@@ -0,0 +1,44 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. batch-driver.
+
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+           PROCEDURE DIVISION.
+               DISPLAY "NIGHTLY BATCH CYCLE STARTING".
+               PERFORM RUN-INTAKE-STEP.
+               IF RETURN-CODE = 0 THEN
+                   PERFORM RUN-ROSTER-STEP
+                   IF RETURN-CODE = 0 THEN
+                       PERFORM RUN-REPORT-STEP
+                   END-IF
+               END-IF.
+               IF RETURN-CODE = 0 THEN
+                   DISPLAY "NIGHTLY BATCH CYCLE COMPLETE"
+               ELSE
+                   DISPLAY "NIGHTLY BATCH CYCLE STOPPED - A STEP FAILED"
+               END-IF.
+               GOBACK.
+
+           RUN-INTAKE-STEP.
+               DISPLAY "STEP 1: APPLICANT INTAKE".
+               CALL "user-input".
+               IF RETURN-CODE NOT = 0 THEN
+                   DISPLAY "INTAKE STEP FAILED - RC=" RETURN-CODE
+               END-IF.
+
+           RUN-ROSTER-STEP.
+               DISPLAY "STEP 2: STUDENT ROSTER".
+               CALL "variables".
+               IF RETURN-CODE NOT = 0 THEN
+                   DISPLAY "ROSTER STEP FAILED - RC=" RETURN-CODE
+               END-IF.
+
+           RUN-REPORT-STEP.
+               DISPLAY "STEP 3: ROSTER REPORT".
+               CALL "while-loop".
+               IF RETURN-CODE NOT = 0 THEN
+                   DISPLAY "REPORT STEP FAILED - RC=" RETURN-CODE
+               END-IF.
+
+           END PROGRAM batch-driver.
