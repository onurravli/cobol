@@ -1,19 +1,70 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. variables.
-           
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER ASSIGN TO "STUDENT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STUDENT-STATUS.
+               SELECT CGPA-EXCEPTION-FILE ASSIGN TO "CGPA.EXC"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD  STUDENT-MASTER.
+               COPY "student-master.cpy".
+
+           FD  CGPA-EXCEPTION-FILE.
+               01 CGPA-EXCEPTION-RECORD.
+                   05 EX-NAME PIC A(25).
+                   05 EX-CGPA PIC 9(01)V9(02).
+
            WORKING-STORAGE SECTION.
-               01 NAME PIC A(25).
-               01 AGE PIC 9(2).
+               COPY "applicant.cpy".
                01 CGPA PIC 9(1)V9(2).
+
+               01 WS-EOF-FLAG PIC X(01) VALUE "N".
+                   88 END-OF-STUDENTS VALUE "Y".
+
+               01 WS-STUDENT-STATUS PIC X(02).
+
            PROCEDURE DIVISION.
-            MOVE "Onur" TO NAME.
-            SET AGE TO 21.
-            SET CGPA TO 3.33.
-            DISPLAY "My name is "NAME.
-            DISPLAY "I am "AGE" years old.".
-            DISPLAY "My CGPA is "CGPA.
-            GOBACK.
-           
+               MOVE 0 TO RETURN-CODE.
+               OPEN INPUT STUDENT-MASTER.
+               IF WS-STUDENT-STATUS = "00" THEN
+                   OPEN OUTPUT CGPA-EXCEPTION-FILE
+                   PERFORM READ-STUDENT
+                   PERFORM PRINT-STUDENT UNTIL END-OF-STUDENTS
+                   CLOSE STUDENT-MASTER
+                   CLOSE CGPA-EXCEPTION-FILE
+               ELSE
+                   DISPLAY "STUDENT-MASTER FILE NOT FOUND - STATUS "
+                       WS-STUDENT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF.
+               GOBACK.
+
+           READ-STUDENT.
+               READ STUDENT-MASTER
+                   AT END SET END-OF-STUDENTS TO TRUE
+               END-READ.
+
+           PRINT-STUDENT.
+               MOVE SM-ID TO APPLICANT-ID.
+               MOVE SM-NAME TO APPLICANT-NAME.
+               MOVE SM-AGE TO APPLICANT-AGE.
+               MOVE SM-CGPA TO CGPA.
+               DISPLAY "ID "APPLICANT-ID": My name is "APPLICANT-NAME.
+               DISPLAY "I am "APPLICANT-AGE" years old.".
+               IF CGPA IS GREATER THAN 4.00 THEN
+                   DISPLAY "CGPA OUT OF RANGE - SEE EXCEPTIONS LIST"
+                   MOVE APPLICANT-NAME TO EX-NAME
+                   MOVE CGPA TO EX-CGPA
+                   WRITE CGPA-EXCEPTION-RECORD
+               ELSE
+                   DISPLAY "My CGPA is "CGPA
+               END-IF.
+               PERFORM READ-STUDENT.
+
            END PROGRAM variables.
-           
\ No newline at end of file
