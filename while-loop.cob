@@ -1,14 +1,154 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. while-loop.
 
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER ASSIGN TO "STUDENT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STUDENT-STATUS.
+               SELECT REPORT-FILE ASSIGN TO "ROSTER.RPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-STATUS.
+               SELECT RESTART-FILE ASSIGN TO "RESTART.CKP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESTART-STATUS.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD  STUDENT-MASTER.
+               COPY "student-master.cpy".
+
+           FD  REPORT-FILE.
+               01 REPORT-LINE PIC X(80).
+
+           FD  RESTART-FILE.
+               01 RESTART-RECORD.
+                   05 RS-COUNT PIC 9(08).
+                   05 RS-PAGE-COUNTER PIC 9(05).
+
            WORKING-STORAGE SECTION.
-               01 COUNTER PIC 9(5).
+               COPY "applicant.cpy".
+               01 CGPA PIC 9(1)V9(2).
+
+               01 COUNTER PIC 9(5) VALUE ZERO.
+
+               01 WS-EOF-FLAG PIC X(01) VALUE "N".
+                   88 END-OF-STUDENTS VALUE "Y".
+
+               01 WS-RESTART-STATUS PIC X(02).
+               01 WS-STUDENT-STATUS PIC X(02).
+               01 WS-REPORT-STATUS PIC X(02).
+
+               01 WS-RECORDS-PROCESSED PIC 9(08) VALUE ZERO.
+               01 WS-CHECKPOINT-COUNT PIC 9(05) VALUE ZERO.
+               01 WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 1000.
+               01 WS-RESTART-TARGET PIC 9(08) VALUE ZERO.
+               01 WS-RESTART-COUNTER PIC 9(05) VALUE ZERO.
+
            PROCEDURE DIVISION.
+               MOVE 0 TO RETURN-CODE.
+               OPEN INPUT STUDENT-MASTER.
+               IF WS-STUDENT-STATUS = "00" THEN
+                   PERFORM LOAD-CHECKPOINT
+                   PERFORM OPEN-REPORT-FILE
+                   IF WS-RESTART-TARGET > 0 THEN
+                       MOVE WS-RESTART-COUNTER TO COUNTER
+                   ELSE
+                       PERFORM PRINT-HEADER
+                   END-IF
+                   PERFORM READ-STUDENT
+                   PERFORM SKIP-CHECKPOINTED-RECORD
+                       UNTIL WS-RECORDS-PROCESSED >= WS-RESTART-TARGET
+                           OR END-OF-STUDENTS
+                   PERFORM A-PARA UNTIL END-OF-STUDENTS
+                   MOVE ZERO TO WS-RECORDS-PROCESSED
+                   PERFORM WRITE-CHECKPOINT
+                   CLOSE STUDENT-MASTER
+                   CLOSE REPORT-FILE
+               ELSE
+                   DISPLAY "STUDENT-MASTER FILE NOT FOUND - STATUS "
+                       WS-STUDENT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF.
+               GOBACK.
+
+           LOAD-CHECKPOINT.
+               MOVE ZERO TO WS-RESTART-TARGET.
+               MOVE ZERO TO WS-RESTART-COUNTER.
+               OPEN INPUT RESTART-FILE.
+               IF WS-RESTART-STATUS = "00" THEN
+                   READ RESTART-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE RS-COUNT TO WS-RESTART-TARGET
+                           MOVE RS-PAGE-COUNTER TO WS-RESTART-COUNTER
+                   END-READ
+                   CLOSE RESTART-FILE
+               END-IF.
+
+           OPEN-REPORT-FILE.
+               IF WS-RESTART-TARGET > 0 THEN
+                   OPEN EXTEND REPORT-FILE
+                   IF WS-REPORT-STATUS = "35" THEN
+                       OPEN OUTPUT REPORT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+               END-IF.
+
+           SKIP-CHECKPOINTED-RECORD.
+               ADD 1 TO WS-RECORDS-PROCESSED.
+               PERFORM READ-STUDENT.
+
+           WRITE-CHECKPOINT.
+               OPEN OUTPUT RESTART-FILE.
+               MOVE WS-RECORDS-PROCESSED TO RS-COUNT.
+               MOVE COUNTER TO RS-PAGE-COUNTER.
+               WRITE RESTART-RECORD.
+               CLOSE RESTART-FILE.
+               MOVE ZERO TO WS-CHECKPOINT-COUNT.
+
+           READ-STUDENT.
+               READ STUDENT-MASTER
+                   AT END SET END-OF-STUDENTS TO TRUE
+               END-READ.
+
+           PRINT-HEADER.
+               MOVE SPACES TO REPORT-LINE.
+               MOVE "STUDENT ROSTER REPORT" TO REPORT-LINE.
+               WRITE REPORT-LINE.
+               MOVE SPACES TO REPORT-LINE.
+               MOVE "ID      NAME                       AGE CGPA"
+                   TO REPORT-LINE.
+               WRITE REPORT-LINE.
+               MOVE ZERO TO COUNTER.
+
+           A-PARA.
+               IF COUNTER = 66 THEN
+                   PERFORM PRINT-HEADER
+               END-IF.
+               MOVE SM-ID TO APPLICANT-ID.
+               MOVE SM-NAME TO APPLICANT-NAME.
+               MOVE SM-AGE TO APPLICANT-AGE.
+               MOVE SM-CGPA TO CGPA.
+               MOVE SPACES TO REPORT-LINE.
+               STRING APPLICANT-ID DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   APPLICANT-NAME DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   APPLICANT-AGE DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   CGPA DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               END-STRING.
+               WRITE REPORT-LINE.
+               ADD 1 TO COUNTER.
+               ADD 1 TO WS-RECORDS-PROCESSED.
+               ADD 1 TO WS-CHECKPOINT-COUNT.
+               IF WS-CHECKPOINT-COUNT = WS-CHECKPOINT-INTERVAL THEN
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-STUDENT.
 
-               A-PARA.
-                   DISPLAY "HELLO WORLD".
-                   ADD 1 TO COUNTER.
-                   
-               PERFORM A-PARA UNTIL COUNTER=5.
            END PROGRAM while-loop.
