@@ -0,0 +1,7 @@
+      * APPLICANT-ID / APPLICANT-NAME / APPLICANT-AGE are the common
+      * identity fields shared by every program that carries a person
+      * record (intake, roster, reporting) so field widths - and the
+      * applicant ID that ties records together - stay in step.
+               01 APPLICANT-ID PIC 9(06).
+               01 APPLICANT-NAME PIC A(25).
+               01 APPLICANT-AGE PIC 9(2).
