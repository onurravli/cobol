@@ -0,0 +1,10 @@
+      * STUDENT-MASTER-RECORD is the common roster record layout
+      * shared by every program that reads the STUDENT-MASTER file
+      * (roster printout, reporting, summary tallies). SM-ID is
+      * appended after the original fields so records written under
+      * the pre-existing NAME/AGE/CGPA layout still line up.
+               01 STUDENT-MASTER-RECORD.
+                   05 SM-NAME PIC A(25).
+                   05 SM-AGE PIC 9(02).
+                   05 SM-CGPA PIC 9(01)V9(02).
+                   05 SM-ID PIC 9(06).
